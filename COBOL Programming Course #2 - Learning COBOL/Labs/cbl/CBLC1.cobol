@@ -1,15 +1,24 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0006
+       PROGRAM-ID.    CBL0006.
        AUTHOR.        Otto B. Boolean.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PRINT-LINE  ASSIGN TO PRTLINE.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT EXCEPT-LINE ASSIGN TO EXCPLINE.
+           SELECT SYSIN-CARD  ASSIGN TO SYSIN.
+           SELECT DORMANT-LINE ASSIGN TO DORMLINE.
+           SELECT CSV-LINE     ASSIGN TO CSVOUT.
+           SELECT REJECT-LINE  ASSIGN TO REJTLINE.
       *-------------
        DATA DIVISION.
       *-------------
@@ -24,6 +33,58 @@
            05  FILLER         PIC X(02) VALUE SPACES.
            05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
            05  FILLER         PIC X(02) VALUE SPACES.
+      *
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXC-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-LAST-NAME-O    PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-OVERAGE-O      PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+      *
+      * Added for the SYSIN-driven state filter: a short parameter
+      * card naming up to 5 states, read once at OPEN-FILES time so
+      * the requested-state summary no longer needs a recompile.
+       FD  SYSIN-CARD RECORDING MODE F.
+       01  PARM-CARD.
+           05  PARM-STATE OCCURS 5 TIMES PIC X(15).
+      *
+      * Added for dormancy tracking: a second listing, alongside the
+      * exception listing, of accounts that have not posted activity
+      * in over WS-DORMANT-THRESHOLD days.
+       FD  DORMANT-LINE RECORDING MODE F.
+       01  DORMANT-REC.
+           05  DOR-ACCT-NO-O        PIC X(8).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DOR-LAST-NAME-O      PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DOR-LAST-ACTIVITY-O  PIC 9999/99/99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DOR-DAYS-IDLE-O      PIC ZZ,ZZ9.
+           05  FILLER               PIC X(30) VALUE SPACES.
+      *
+      * Added for the CSV extract: the same account data that goes
+      * into PRINT-LINE, as plain comma-delimited values instead of
+      * report-edited columns, so a run's numbers load straight into
+      * a spreadsheet.
+       FD  CSV-LINE RECORDING MODE F.
+       01  CSV-REC                  PIC X(120).
+      *
+      * Added for the field-validation pass: accounts that fail
+      * validation are diverted here instead of the printed report.
+       FD  REJECT-LINE RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  REJ-LAST-NAME-O    PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  REJ-REASON-O       PIC X(30).
+           05  FILLER             PIC X(18) VALUE SPACES.
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -37,23 +98,303 @@
                10  CITY-COUNTY    PIC X(20).
                10  USA-STATE      PIC X(15).
            05  RESERVED           PIC X(7).
+      * CHANGE 5: RESERVED filler put to work for dormancy tracking --
+      * holds the account's last-statement/last-activity date as
+      * YYYYMMDD packed decimal, which fits in the existing 7 bytes.
+           05  LAST-ACTIVITY-DATE REDEFINES RESERVED
+                                  PIC 9(8) COMP-3.
            05  COMMENTS           PIC X(50).
       *
        WORKING-STORAGE SECTION.
        01  FLAGS.
            05 LASTREC          PIC X VALUE SPACE.
       *
-      * CHANGE 1: Modified variable structure to count New York clients
-      * Original counted Virginia clients - now counts New York clients
-       01  CLIENTS-PER-STATE.
-           05 FILLER              PIC X(19) VALUE
-              'New York Clients = '.
-           05 NEWYORK-CLIENTS    PIC 9(3) VALUE ZERO.
-           05 FILLER              PIC X(59) VALUE SPACES.
+      * Added when ACCT-REC was reorganized as an indexed (VSAM KSDS)
+      * file keyed on ACCT-NO.
+       01  WS-ACCT-STATUS       PIC X(2) VALUE '00'.
+      *
+      * Added for dormancy tracking.
+       01  WS-DORMANT-THRESHOLD  PIC 9(3) VALUE 180.
+       01  WS-TODAY-YYYYMMDD     PIC 9(8) VALUE ZERO.
+       01  WS-DAYS-SINCE-ACTIVITY PIC S9(7) VALUE ZERO.
+      *
+       01  DORMANT-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Dormant Accounts (180+ Days)'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+      * Column widths below match DORMANT-REC exactly (80 bytes) so
+      * the labels line up with DOR-LAST-ACTIVITY-O and
+      * DOR-DAYS-IDLE-O instead of drifting off to the right of them.
+       01  DORMANT-HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'Last Name           '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Activity  '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Days Idle'.
+           05  FILLER         PIC X(27) VALUE SPACES.
+      *
+      * Added for the CSV extract.
+       01  WS-CSV-LIMIT-O        PIC -(7)9.99.
+       01  WS-CSV-BALANCE-O      PIC -(7)9.99.
+      *
+      * Added for the field-validation pass: a blank ACCT-NO, a
+      * negative ACCT-LIMIT, or a USA-STATE that isn't one of the 50
+      * real state names sends the record to REJECT-LINE instead of
+      * letting it ride into the report, CSV extract, or state totals.
+       01  WS-VALIDATION-FLAGS.
+           05 WS-RECORD-VALID    PIC X VALUE 'Y'.
+           05 WS-REJECT-REASON   PIC X(30) VALUE SPACES.
+      *
+       01  REJECT-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Rejected Records'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+       01  REJECT-HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'Last Name           '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE
+               'Reason                        '.
+           05  FILLER         PIC X(18) VALUE SPACES.
+      *
+       01  REJECT-HEADER-3.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE
+               '--------------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE
+               '------------------------------'.
+           05  FILLER         PIC X(18) VALUE SPACES.
+      *
+      * Static table of valid USA-STATE names, used by
+      * CHECK-VALID-STATE to reject anything that isn't a real state.
+       01  VALID-STATE-VALUES.
+           05  FILLER  PIC X(15) VALUE 'Alabama'.
+           05  FILLER  PIC X(15) VALUE 'Alaska'.
+           05  FILLER  PIC X(15) VALUE 'Arizona'.
+           05  FILLER  PIC X(15) VALUE 'Arkansas'.
+           05  FILLER  PIC X(15) VALUE 'California'.
+           05  FILLER  PIC X(15) VALUE 'Colorado'.
+           05  FILLER  PIC X(15) VALUE 'Connecticut'.
+           05  FILLER  PIC X(15) VALUE 'Delaware'.
+           05  FILLER  PIC X(15) VALUE 'Florida'.
+           05  FILLER  PIC X(15) VALUE 'Georgia'.
+           05  FILLER  PIC X(15) VALUE 'Hawaii'.
+           05  FILLER  PIC X(15) VALUE 'Idaho'.
+           05  FILLER  PIC X(15) VALUE 'Illinois'.
+           05  FILLER  PIC X(15) VALUE 'Indiana'.
+           05  FILLER  PIC X(15) VALUE 'Iowa'.
+           05  FILLER  PIC X(15) VALUE 'Kansas'.
+           05  FILLER  PIC X(15) VALUE 'Kentucky'.
+           05  FILLER  PIC X(15) VALUE 'Louisiana'.
+           05  FILLER  PIC X(15) VALUE 'Maine'.
+           05  FILLER  PIC X(15) VALUE 'Maryland'.
+           05  FILLER  PIC X(15) VALUE 'Massachusetts'.
+           05  FILLER  PIC X(15) VALUE 'Michigan'.
+           05  FILLER  PIC X(15) VALUE 'Minnesota'.
+           05  FILLER  PIC X(15) VALUE 'Mississippi'.
+           05  FILLER  PIC X(15) VALUE 'Missouri'.
+           05  FILLER  PIC X(15) VALUE 'Montana'.
+           05  FILLER  PIC X(15) VALUE 'Nebraska'.
+           05  FILLER  PIC X(15) VALUE 'Nevada'.
+           05  FILLER  PIC X(15) VALUE 'New Hampshire'.
+           05  FILLER  PIC X(15) VALUE 'New Jersey'.
+           05  FILLER  PIC X(15) VALUE 'New Mexico'.
+           05  FILLER  PIC X(15) VALUE 'New York'.
+           05  FILLER  PIC X(15) VALUE 'North Carolina'.
+           05  FILLER  PIC X(15) VALUE 'North Dakota'.
+           05  FILLER  PIC X(15) VALUE 'Ohio'.
+           05  FILLER  PIC X(15) VALUE 'Oklahoma'.
+           05  FILLER  PIC X(15) VALUE 'Oregon'.
+           05  FILLER  PIC X(15) VALUE 'Pennsylvania'.
+           05  FILLER  PIC X(15) VALUE 'Rhode Island'.
+           05  FILLER  PIC X(15) VALUE 'South Carolina'.
+           05  FILLER  PIC X(15) VALUE 'South Dakota'.
+           05  FILLER  PIC X(15) VALUE 'Tennessee'.
+           05  FILLER  PIC X(15) VALUE 'Texas'.
+           05  FILLER  PIC X(15) VALUE 'Utah'.
+           05  FILLER  PIC X(15) VALUE 'Vermont'.
+           05  FILLER  PIC X(15) VALUE 'Virginia'.
+           05  FILLER  PIC X(15) VALUE 'Washington'.
+           05  FILLER  PIC X(15) VALUE 'West Virginia'.
+           05  FILLER  PIC X(15) VALUE 'Wisconsin'.
+           05  FILLER  PIC X(15) VALUE 'Wyoming'.
+      *
+       01  VALID-STATE-TABLE REDEFINES VALID-STATE-VALUES.
+           05  VALID-STATE-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY VALID-STATE-IDX
+                                  PIC X(15).
+      *
+       01  DORMANT-HEADER-3.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE
+               '--------------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE '---------'.
+           05  FILLER         PIC X(27) VALUE SPACES.
+      *
+      * Added for the batch control-total trailer: counts and sums
+      * every ACCT-REC record read, regardless of how it prints, so
+      * operations can balance this run against the upstream feed's
+      * count and amount controls.
+       01  WS-CONTROL-TOTALS.
+           05 WS-RECORD-COUNT    PIC 9(7)      VALUE ZERO.
+           05 WS-TOTAL-LIMIT     PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-TOTAL-BALANCE   PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01  CONTROL-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Batch Control Totals'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+       01  CONTROL-TOTAL-LINE-1.
+           05  FILLER         PIC X(19) VALUE
+               'Records Read     = '.
+           05  CTL-RECORD-COUNT-O PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+      * CTL-TOTAL-LIMIT-O/CTL-TOTAL-BALANCE-O carry 9 integer digits to
+      * match WS-TOTAL-LIMIT/WS-TOTAL-BALANCE (PIC S9(9)V99) -- a
+      * 7-digit picture here would silently truncate any run whose
+      * total limit or balance tops $9,999,999.99.
+       01  CONTROL-TOTAL-LINE-2.
+           05  FILLER         PIC X(20) VALUE
+               'Total Limit       = '.
+           05  CTL-TOTAL-LIMIT-O  PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER         PIC X(40) VALUE SPACES.
+      *
+       01  CONTROL-TOTAL-LINE-3.
+           05  FILLER         PIC X(20) VALUE
+               'Total Balance     = '.
+           05  CTL-TOTAL-BALANCE-O PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER         PIC X(40) VALUE SPACES.
+      *
+      * Added for the credit-limit exception listing.
+       01  WS-OVERAGE-AMOUNT    PIC S9(7)V99 COMP-3 VALUE ZERO.
+      *
+       01  EXCEPT-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Over-Limit Exception Listing'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+      * Column widths below match EXCEPT-REC exactly (77 bytes) so the
+      * labels and underlines line up with EXC-ACCT-LIMIT-O,
+      * EXC-ACCT-BALANCE-O, and EXC-OVERAGE-O.
+       01  EXCEPT-HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'Last Name           '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE 'Limit        '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE 'Balance      '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE 'Overage      '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+      *
+       01  EXCEPT-HEADER-3.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE
+               '--------------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+      *
+      * CHANGE 1: Expanded the single New York counter into a full
+      * state-by-state summary table so every USA-STATE value found
+      * on ACCT-REC gets its own count and dollar totals, not just
+      * New York.
+       01  STATE-TABLE-CONTROLS.
+           05 STATE-TABLE-COUNT   PIC 9(2) VALUE ZERO.
+      *
+       01  STATE-SUMMARY-TABLE.
+           05 STATE-ENTRY OCCURS 60 TIMES INDEXED BY STATE-IDX.
+               10  STE-STATE-NAME     PIC X(15).
+               10  STE-CLIENT-COUNT   PIC 9(5) VALUE ZERO.
+               10  STE-TOTAL-LIMIT    PIC S9(9)V99 COMP-3 VALUE ZERO.
+               10  STE-TOTAL-BALANCE  PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+      * Added for the SYSIN-driven state filter.
+       01  PARM-STATE-CONTROLS.
+           05 PARM-STATE-COUNT    PIC 9 VALUE ZERO.
+       01  PARM-STATE-LIST.
+           05 PARM-STATE-ENTRY OCCURS 5 TIMES INDEXED BY PARM-IDX
+                                PIC X(15).
+      *
+       01  REQ-STATE-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Requested State(s) Summary'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+       01  STATE-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'State-by-State Summary'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+      * Column widths below match STATE-DETAIL-LINE's field widths so
+      * the labels/underlines line up with SD-COUNT-O, SD-LIMIT-O, and
+      * SD-BALANCE-O.
+       01  STATE-HEADER-2.
+           05  FILLER         PIC X(15) VALUE 'State '.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Count '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(18) VALUE 'Total Limit       '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(18) VALUE 'Total Balance     '.
+           05  FILLER         PIC X(09) VALUE SPACES.
+      *
+       01  STATE-HEADER-3.
+           05  FILLER         PIC X(15) VALUE '---------------'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE '------'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(18) VALUE '------------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(18) VALUE '------------------'.
+           05  FILLER         PIC X(09) VALUE SPACES.
+      *
+      * SD-LIMIT-O/SD-BALANCE-O carry 9 integer digits to match
+      * STE-TOTAL-LIMIT/STE-TOTAL-BALANCE (PIC S9(9)V99) -- a 7-digit
+      * picture here would silently truncate any state whose aggregate
+      * limit or balance tops $9,999,999.99.
+       01  STATE-DETAIL-LINE.
+           05  SD-STATE-O     PIC X(15).
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  SD-COUNT-O     PIC ZZ,ZZ9.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  SD-LIMIT-O     PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  SD-BALANCE-O   PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER         PIC X(09) VALUE SPACES.
+      *
+      * Added for page breaks: HEADER-1 now also carries the page
+      * number printed at the top of each page.
+       01  WS-PAGE-CONTROLS.
+           05 WS-LINE-COUNT    PIC 9(2) VALUE ZERO.
+           05 WS-PAGE-NO       PIC 9(3) VALUE ZERO.
+           05 WS-MAX-LINES     PIC 9(2) VALUE 60.
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Financial Report for'.
-           05  FILLER         PIC X(60) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Page '.
+           05  HDR-PAGE-O     PIC ZZ9.
+           05  FILLER         PIC X(22) VALUE SPACES.
       *
        01  HEADER-2.
            05  FILLER         PIC X(05) VALUE 'Year '.
@@ -105,6 +446,32 @@
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXCEPT-LINE.
+           OPEN OUTPUT DORMANT-LINE.
+           OPEN OUTPUT CSV-LINE.
+           OPEN OUTPUT REJECT-LINE.
+      *
+      * CHANGE 3: Read the requested state(s) from a SYSIN parameter
+      * card instead of hardcoding 'New York' in IS-STATE-NEWYORK.
+      * With no parameter card present, default to New York so the
+      * original behavior of this report is unchanged. Falls through
+      * from OPEN-FILES rather than being PERFORMed, the same way
+      * OPEN-FILES used to fall through straight into WRITE-HEADERS.
+       READ-STATE-PARM.
+           MOVE SPACES TO PARM-CARD.
+           OPEN INPUT SYSIN-CARD.
+           READ SYSIN-CARD
+               AT END MOVE 'New York' TO PARM-STATE (1)
+           END-READ.
+           CLOSE SYSIN-CARD.
+           PERFORM VARYING PARM-IDX FROM 1 BY 1
+               UNTIL PARM-IDX > 5
+               IF PARM-STATE (PARM-IDX) NOT = SPACES
+                   ADD 1 TO PARM-STATE-COUNT
+                   MOVE PARM-STATE (PARM-IDX)
+                       TO PARM-STATE-ENTRY (PARM-STATE-COUNT)
+               END-IF
+           END-PERFORM.
       *
        WRITE-HEADERS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
@@ -115,6 +482,40 @@
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           COMPUTE WS-TODAY-YYYYMMDD =
+               WS-CURRENT-YEAR * 10000
+               + WS-CURRENT-MONTH * 100
+               + WS-CURRENT-DAY.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADER-1.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADER-2.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADER-3.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE DORMANT-REC FROM DORMANT-HEADER-1.
+           WRITE DORMANT-REC FROM DORMANT-HEADER-2.
+           WRITE DORMANT-REC FROM DORMANT-HEADER-3.
+           MOVE SPACES TO DORMANT-REC.
+           MOVE 'ACCT-NO,LAST-NAME,FIRST-NAME,ACCT-LIMIT,ACCT-BALANCE'
+               TO CSV-REC.
+           WRITE CSV-REC.
+           WRITE REJECT-REC FROM REJECT-HEADER-1.
+           WRITE REJECT-REC FROM REJECT-HEADER-2.
+           WRITE REJECT-REC FROM REJECT-HEADER-3.
+           MOVE SPACES TO REJECT-REC.
+      *
+      * CHANGE 4: Split out of WRITE-HEADERS so WRITE-RECORD can force
+      * a new page (with a bumped page number and reprinted column
+      * headings) every WS-MAX-LINES detail lines instead of printing
+      * HEADER-1 through HEADER-4 only once for the whole run.
+      * Falls through from WRITE-HEADERS into the first page's headers
+      * rather than being PERFORMed from there; WRITE-RECORD still
+      * PERFORMs this paragraph explicitly for every later page break.
+       WRITE-PAGE-HEADERS.
+           IF WS-PAGE-NO > 0
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING PAGE
+           END-IF.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO HDR-PAGE-O.
            WRITE PRINT-REC FROM HEADER-1.
            WRITE PRINT-REC FROM HEADER-2.
            MOVE SPACES TO PRINT-REC.
@@ -122,50 +523,226 @@
            WRITE PRINT-REC FROM HEADER-3.
            WRITE PRINT-REC FROM HEADER-4.
            MOVE SPACES TO PRINT-REC.
+           MOVE ZERO TO WS-LINE-COUNT.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
             PERFORM UNTIL LASTREC = 'Y'
-      * CHANGE 2: Updated paragraph name to reflect New York processing
-      * Original was IS-STATE-VIRGINIA, now IS-STATE-NEWYORK
-            PERFORM IS-STATE-NEWYORK
-            PERFORM WRITE-RECORD
+            PERFORM VALIDATE-RECORD
+            IF WS-RECORD-VALID = 'Y'
+                PERFORM ACCUMULATE-STATE-TOTALS
+                PERFORM CHECK-DORMANT-ACCOUNT
+                PERFORM WRITE-CSV-RECORD
+                PERFORM WRITE-RECORD
+            ELSE
+                PERFORM WRITE-REJECT-RECORD
+            END-IF
             PERFORM READ-RECORD
             END-PERFORM
            .
       *
        CLOSE-STOP.
-           WRITE PRINT-REC FROM CLIENTS-PER-STATE.
+           PERFORM WRITE-STATE-SUMMARY.
+           PERFORM WRITE-REQUESTED-STATE-SUMMARY.
+           PERFORM WRITE-CONTROL-TOTALS.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPT-LINE.
+           CLOSE DORMANT-LINE.
+           CLOSE CSV-LINE.
+           CLOSE REJECT-LINE.
            GOBACK.
       *
        READ-RECORD.
            READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
+               AT END MOVE 'Y' TO LASTREC
+               NOT AT END PERFORM ACCUMULATE-CONTROL-TOTALS
            END-READ.
       *
-      * CHANGE 3: Updated paragraph name and logic to check for New York
-      * Original paragraph: IS-STATE-VIRGINIA
-      *   - Checked for 'Virginia' state
-      *   - Added to VIRGINIA-CLIENTS counter
-      * Modified paragraph: IS-STATE-NEWYORK  
-      *   - Now checks for 'New York' state
-      *   - Adds to NEWYORK-CLIENTS counter
-       IS-STATE-NEWYORK.
-           IF USA-STATE = 'New York' THEN
-              ADD 1 TO NEWYORK-CLIENTS
+       ACCUMULATE-CONTROL-TOTALS.
+           ADD 1            TO WS-RECORD-COUNT.
+           ADD ACCT-LIMIT   TO WS-TOTAL-LIMIT.
+           ADD ACCT-BALANCE TO WS-TOTAL-BALANCE.
+      *
+      * CHANGE 2: Replaced the New-York-only IS-STATE-NEWYORK check with
+      * a table lookup that tracks every distinct USA-STATE value found,
+      * so the trailer can report on all states instead of just one.
+       ACCUMULATE-STATE-TOTALS.
+           SET STATE-IDX TO 1.
+           SEARCH STATE-ENTRY
+               AT END
+                   ADD 1 TO STATE-TABLE-COUNT
+                   SET STATE-IDX TO STATE-TABLE-COUNT
+                   MOVE USA-STATE TO STE-STATE-NAME (STATE-IDX)
+               WHEN STE-STATE-NAME (STATE-IDX) = USA-STATE
+                   CONTINUE
+           END-SEARCH
+           ADD 1          TO STE-CLIENT-COUNT   (STATE-IDX)
+           ADD ACCT-LIMIT   TO STE-TOTAL-LIMIT    (STATE-IDX)
+           ADD ACCT-BALANCE TO STE-TOTAL-BALANCE  (STATE-IDX)
+           .
+      *
+      * Added for dormancy tracking: flags any account whose last
+      * activity date is more than WS-DORMANT-THRESHOLD days old.
+      * Accounts with no usable activity date on file (old records
+      * whose RESERVED bytes predate this field) are left alone
+      * rather than risk flagging them off garbage data. The
+      * TEST-DATE-YYYYMMDD check guards against stale RESERVED bytes
+      * that happen to unpack as numeric but not as a real calendar
+      * date (e.g. month 13) -- FUNCTION INTEGER-OF-DATE would abend
+      * the run on a value like that.
+       CHECK-DORMANT-ACCOUNT.
+           IF LAST-ACTIVITY-DATE IS NUMERIC
+               AND LAST-ACTIVITY-DATE > ZERO
+               AND FUNCTION TEST-DATE-YYYYMMDD (LAST-ACTIVITY-DATE) = 0
+               COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD)
+                   - FUNCTION INTEGER-OF-DATE (LAST-ACTIVITY-DATE)
+               IF WS-DAYS-SINCE-ACTIVITY > WS-DORMANT-THRESHOLD
+                   PERFORM WRITE-DORMANT-RECORD
+               END-IF
+           END-IF
+           .
+      *
+       WRITE-DORMANT-RECORD.
+           MOVE ACCT-NO             TO DOR-ACCT-NO-O.
+           MOVE LAST-NAME           TO DOR-LAST-NAME-O.
+           MOVE LAST-ACTIVITY-DATE  TO DOR-LAST-ACTIVITY-O.
+           MOVE WS-DAYS-SINCE-ACTIVITY TO DOR-DAYS-IDLE-O.
+           WRITE DORMANT-REC.
+      *
+      * Added for the CSV extract.
+       WRITE-CSV-RECORD.
+           MOVE ACCT-LIMIT   TO WS-CSV-LIMIT-O.
+           MOVE ACCT-BALANCE TO WS-CSV-BALANCE-O.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               FUNCTION TRIM (ACCT-NO)       DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM (LAST-NAME)     DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM (FIRST-NAME)    DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-LIMIT-O)   DELIMITED BY SIZE
+               ','                           DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-BALANCE-O) DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+      *
+       WRITE-STATE-SUMMARY.
+           WRITE PRINT-REC FROM STATE-HEADER-1 AFTER ADVANCING 2 LINES.
+           WRITE PRINT-REC FROM STATE-HEADER-2.
+           WRITE PRINT-REC FROM STATE-HEADER-3.
+           PERFORM VARYING STATE-IDX FROM 1 BY 1
+               UNTIL STATE-IDX > STATE-TABLE-COUNT
+               MOVE STE-STATE-NAME    (STATE-IDX) TO SD-STATE-O
+               MOVE STE-CLIENT-COUNT  (STATE-IDX) TO SD-COUNT-O
+               MOVE STE-TOTAL-LIMIT   (STATE-IDX) TO SD-LIMIT-O
+               MOVE STE-TOTAL-BALANCE (STATE-IDX) TO SD-BALANCE-O
+               WRITE PRINT-REC FROM STATE-DETAIL-LINE
+           END-PERFORM
+           .
+      *
+      * Added for the SYSIN-driven state filter: report just the
+      * requested state(s), pulled from the same table built by
+      * ACCUMULATE-STATE-TOTALS so there is one source of truth for
+      * the counts and dollar totals by state.
+       WRITE-REQUESTED-STATE-SUMMARY.
+           WRITE PRINT-REC FROM REQ-STATE-HEADER-1 AFTER ADVANCING
+               2 LINES.
+           WRITE PRINT-REC FROM STATE-HEADER-2.
+           WRITE PRINT-REC FROM STATE-HEADER-3.
+           PERFORM VARYING PARM-IDX FROM 1 BY 1
+               UNTIL PARM-IDX > PARM-STATE-COUNT
+               SET STATE-IDX TO 1
+               SEARCH STATE-ENTRY
+                   AT END
+                       MOVE PARM-STATE-ENTRY (PARM-IDX) TO SD-STATE-O
+                       MOVE ZERO TO SD-COUNT-O
+                       MOVE ZERO TO SD-LIMIT-O
+                       MOVE ZERO TO SD-BALANCE-O
+                   WHEN STE-STATE-NAME (STATE-IDX)
+                        = PARM-STATE-ENTRY (PARM-IDX)
+                       MOVE STE-STATE-NAME    (STATE-IDX) TO SD-STATE-O
+                       MOVE STE-CLIENT-COUNT  (STATE-IDX) TO SD-COUNT-O
+                       MOVE STE-TOTAL-LIMIT   (STATE-IDX) TO SD-LIMIT-O
+                       MOVE STE-TOTAL-BALANCE (STATE-IDX)
+                           TO SD-BALANCE-O
+               END-SEARCH
+               WRITE PRINT-REC FROM STATE-DETAIL-LINE
+           END-PERFORM
+           .
+      *
+      * Added for the batch control-total trailer.
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-RECORD-COUNT   TO CTL-RECORD-COUNT-O.
+           MOVE WS-TOTAL-LIMIT    TO CTL-TOTAL-LIMIT-O.
+           MOVE WS-TOTAL-BALANCE  TO CTL-TOTAL-BALANCE-O.
+           WRITE PRINT-REC FROM CONTROL-HEADER-1 AFTER ADVANCING
+               2 LINES.
+           WRITE PRINT-REC FROM CONTROL-TOTAL-LINE-1.
+           WRITE PRINT-REC FROM CONTROL-TOTAL-LINE-2.
+           WRITE PRINT-REC FROM CONTROL-TOTAL-LINE-3.
+      *
+      * Added for the field-validation pass, run ahead of WRITE-RECORD
+      * so bad data never reaches the printed report, the CSV extract,
+      * or the state/dormancy accumulators.
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF ACCT-NO = SPACES
+               MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'BLANK ACCOUNT NUMBER' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-RECORD-VALID = 'Y' AND ACCT-LIMIT < ZERO
+               MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'NEGATIVE CREDIT LIMIT' TO WS-REJECT-REASON
            END-IF.
-      *    Boolean logic -- when the conditional expression
-      *    USA-STATE = 'New York' is true, the program
-      *    counts one more client from New York
-      *    Note -- the inclusion of the word THEN is optional
-      *    END-IF -- explicitly terminates the IF statement
+           IF WS-RECORD-VALID = 'Y'
+               PERFORM CHECK-VALID-STATE
+           END-IF
+           .
+      *
+       CHECK-VALID-STATE.
+           SET VALID-STATE-IDX TO 1.
+           SEARCH VALID-STATE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-RECORD-VALID
+                   MOVE 'INVALID STATE NAME' TO WS-REJECT-REASON
+               WHEN VALID-STATE-ENTRY (VALID-STATE-IDX) = USA-STATE
+                   CONTINUE
+           END-SEARCH
+           .
+      *
+       WRITE-REJECT-RECORD.
+           MOVE ACCT-NO         TO REJ-ACCT-NO-O.
+           MOVE LAST-NAME       TO REJ-LAST-NAME-O.
+           MOVE WS-REJECT-REASON TO REJ-REASON-O.
+           WRITE REJECT-REC.
       *
        WRITE-RECORD.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM WRITE-PAGE-HEADERS
+           END-IF.
            MOVE ACCT-NO      TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            WRITE PRINT-REC.
-      *
\ No newline at end of file
+           ADD 1 TO WS-LINE-COUNT.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+      *
+      * Added for the credit-limit exception listing: same read pass,
+      * a second listing of accounts running over their credit limit.
+       WRITE-EXCEPTION-RECORD.
+           COMPUTE WS-OVERAGE-AMOUNT = ACCT-BALANCE - ACCT-LIMIT.
+           MOVE ACCT-NO          TO EXC-ACCT-NO-O.
+           MOVE LAST-NAME        TO EXC-LAST-NAME-O.
+           MOVE ACCT-LIMIT       TO EXC-ACCT-LIMIT-O.
+           MOVE ACCT-BALANCE     TO EXC-ACCT-BALANCE-O.
+           MOVE WS-OVERAGE-AMOUNT TO EXC-OVERAGE-O.
+           WRITE EXCEPT-REC.
+      *
