@@ -0,0 +1,325 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBL0007.
+       AUTHOR.        Otto B. Boolean.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE  ASSIGN TO TRANFILE.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT AUDIT-LINE  ASSIGN TO AUDTLINE.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *
+      * Add/Change/Delete transaction file laid out like ACCT-FIELDS,
+      * with a leading transaction code driving which maintenance
+      * this record applies.
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-REC.
+           05  TRANS-CODE         PIC X(1).
+           05  TR-ACCT-NO         PIC X(8).
+           05  TR-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  TR-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+           05  TR-LAST-NAME       PIC X(20).
+           05  TR-FIRST-NAME      PIC X(15).
+           05  TR-CLIENT-ADDR.
+               10  TR-STREET-ADDR PIC X(25).
+               10  TR-CITY-COUNTY PIC X(20).
+               10  TR-USA-STATE   PIC X(15).
+           05  TR-RESERVED        PIC X(7).
+           05  TR-LAST-ACTIVITY-DATE REDEFINES TR-RESERVED
+                                  PIC 9(8) COMP-3.
+           05  TR-COMMENTS        PIC X(50).
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+           05  LAST-NAME          PIC X(20).
+           05  FIRST-NAME         PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR    PIC X(25).
+               10  CITY-COUNTY    PIC X(20).
+               10  USA-STATE      PIC X(15).
+           05  RESERVED           PIC X(7).
+           05  LAST-ACTIVITY-DATE REDEFINES RESERVED
+                                  PIC 9(8) COMP-3.
+           05  COMMENTS           PIC X(50).
+      *
+       FD  AUDIT-LINE RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-ACTION-O       PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-FIELD-O        PIC X(12).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-OLD-VALUE-O    PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-NEW-VALUE-O    PIC X(20).
+           05  FILLER             PIC X(04) VALUE SPACES.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  WS-ACCT-STATUS       PIC X(2) VALUE '00'.
+      *
+       01  AUDIT-HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'Account Maintenance Audit Log'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+       01  AUDIT-HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Action  '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Field       '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'Old Value           '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'New Value           '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+      *
+       01  AUDIT-HEADER-3.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE '------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE '--------------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE '--------------------'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+      *
+      * Scratch fields used to build audit lines for numeric
+      * comparisons, which need to be edited before they can be
+      * moved into the alphanumeric old/new value columns.
+       01  WS-OLD-AMOUNT-O      PIC $$,$$$,$$9.99.
+       01  WS-NEW-AMOUNT-O      PIC $$,$$$,$$9.99.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT TRANS-FILE.
+           OPEN I-O   ACCT-REC.
+           OPEN OUTPUT AUDIT-LINE.
+      *
+       WRITE-HEADERS.
+           WRITE AUDIT-REC FROM AUDIT-HEADER-1.
+           WRITE AUDIT-REC FROM AUDIT-HEADER-2.
+           WRITE AUDIT-REC FROM AUDIT-HEADER-3.
+           MOVE SPACES TO AUDIT-REC.
+      *
+       READ-NEXT-TRANSACTION.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM PROCESS-TRANSACTION
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           CLOSE TRANS-FILE.
+           CLOSE ACCT-REC.
+           CLOSE AUDIT-LINE.
+           GOBACK.
+      *
+       READ-TRANSACTION.
+           READ TRANS-FILE
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       PROCESS-TRANSACTION.
+           EVALUATE TRANS-CODE
+               WHEN 'A'
+                   PERFORM ADD-ACCOUNT
+               WHEN 'C'
+                   PERFORM CHANGE-ACCOUNT
+               WHEN 'D'
+                   PERFORM DELETE-ACCOUNT
+               WHEN OTHER
+                   PERFORM WRITE-INVALID-CODE
+           END-EVALUATE
+           .
+      *
+       ADD-ACCOUNT.
+           MOVE TR-ACCT-NO      TO ACCT-NO.
+           MOVE TR-ACCT-LIMIT   TO ACCT-LIMIT.
+           MOVE TR-ACCT-BALANCE TO ACCT-BALANCE.
+           MOVE TR-LAST-NAME    TO LAST-NAME.
+           MOVE TR-FIRST-NAME   TO FIRST-NAME.
+           MOVE TR-STREET-ADDR  TO STREET-ADDR.
+           MOVE TR-CITY-COUNTY  TO CITY-COUNTY.
+           MOVE TR-USA-STATE    TO USA-STATE.
+           MOVE TR-LAST-ACTIVITY-DATE TO LAST-ACTIVITY-DATE.
+           MOVE TR-COMMENTS     TO COMMENTS.
+           WRITE ACCT-FIELDS
+               INVALID KEY
+                   PERFORM WRITE-ADD-FAILED-AUDIT
+               NOT INVALID KEY
+                   PERFORM WRITE-ADD-AUDIT
+           END-WRITE
+           .
+      *
+       WRITE-ADD-AUDIT.
+           MOVE TR-ACCT-NO  TO AUD-ACCT-NO-O.
+           MOVE 'ADD'       TO AUD-ACTION-O.
+           MOVE SPACES      TO AUD-FIELD-O.
+           MOVE SPACES      TO AUD-OLD-VALUE-O.
+           MOVE 'RECORD ADDED'  TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
+      *
+       WRITE-ADD-FAILED-AUDIT.
+           MOVE TR-ACCT-NO    TO AUD-ACCT-NO-O.
+           MOVE 'ADD'         TO AUD-ACTION-O.
+           MOVE SPACES        TO AUD-FIELD-O.
+           MOVE SPACES        TO AUD-OLD-VALUE-O.
+           MOVE 'REJECTED - DUPLICATE' TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
+      *
+      * Added for the account maintenance program: look the account up
+      * by key, compare every maintainable field against the
+      * transaction, log and apply only the fields that actually
+      * changed, then rewrite the record.
+       CHANGE-ACCOUNT.
+           MOVE TR-ACCT-NO TO ACCT-NO.
+           READ ACCT-REC
+               INVALID KEY
+                   PERFORM WRITE-CHANGE-NOTFOUND-AUDIT
+               NOT INVALID KEY
+                   PERFORM COMPARE-AND-UPDATE-FIELDS
+                   REWRITE ACCT-FIELDS
+           END-READ
+           .
+      *
+       WRITE-CHANGE-NOTFOUND-AUDIT.
+           MOVE TR-ACCT-NO    TO AUD-ACCT-NO-O.
+           MOVE 'CHANGE'      TO AUD-ACTION-O.
+           MOVE SPACES        TO AUD-FIELD-O.
+           MOVE SPACES        TO AUD-OLD-VALUE-O.
+           MOVE 'REJECTED - NOT FOUND' TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
+      *
+       COMPARE-AND-UPDATE-FIELDS.
+           IF TR-ACCT-LIMIT NOT = ACCT-LIMIT
+               MOVE ACCT-LIMIT    TO WS-OLD-AMOUNT-O
+               MOVE TR-ACCT-LIMIT TO WS-NEW-AMOUNT-O
+               MOVE 'ACCT-LIMIT'  TO AUD-FIELD-O
+               MOVE WS-OLD-AMOUNT-O TO AUD-OLD-VALUE-O
+               MOVE WS-NEW-AMOUNT-O TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-ACCT-LIMIT TO ACCT-LIMIT
+           END-IF.
+           IF TR-ACCT-BALANCE NOT = ACCT-BALANCE
+               MOVE ACCT-BALANCE    TO WS-OLD-AMOUNT-O
+               MOVE TR-ACCT-BALANCE TO WS-NEW-AMOUNT-O
+               MOVE 'ACCT-BALANCE'  TO AUD-FIELD-O
+               MOVE WS-OLD-AMOUNT-O TO AUD-OLD-VALUE-O
+               MOVE WS-NEW-AMOUNT-O TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-ACCT-BALANCE TO ACCT-BALANCE
+           END-IF.
+           IF TR-LAST-NAME NOT = LAST-NAME
+               MOVE 'LAST-NAME'   TO AUD-FIELD-O
+               MOVE LAST-NAME     TO AUD-OLD-VALUE-O
+               MOVE TR-LAST-NAME  TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-LAST-NAME  TO LAST-NAME
+           END-IF.
+           IF TR-FIRST-NAME NOT = FIRST-NAME
+               MOVE 'FIRST-NAME'  TO AUD-FIELD-O
+               MOVE FIRST-NAME    TO AUD-OLD-VALUE-O
+               MOVE TR-FIRST-NAME TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-FIRST-NAME TO FIRST-NAME
+           END-IF.
+           IF TR-STREET-ADDR NOT = STREET-ADDR
+               MOVE 'STREET-ADDR' TO AUD-FIELD-O
+               MOVE STREET-ADDR   TO AUD-OLD-VALUE-O
+               MOVE TR-STREET-ADDR TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-STREET-ADDR TO STREET-ADDR
+           END-IF.
+           IF TR-CITY-COUNTY NOT = CITY-COUNTY
+               MOVE 'CITY-COUNTY' TO AUD-FIELD-O
+               MOVE CITY-COUNTY   TO AUD-OLD-VALUE-O
+               MOVE TR-CITY-COUNTY TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-CITY-COUNTY TO CITY-COUNTY
+           END-IF.
+           IF TR-USA-STATE NOT = USA-STATE
+               MOVE 'USA-STATE'   TO AUD-FIELD-O
+               MOVE USA-STATE     TO AUD-OLD-VALUE-O
+               MOVE TR-USA-STATE  TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-USA-STATE  TO USA-STATE
+           END-IF.
+           IF TR-LAST-ACTIVITY-DATE NOT = LAST-ACTIVITY-DATE
+               MOVE 'LAST-ACT'    TO AUD-FIELD-O
+               MOVE LAST-ACTIVITY-DATE    TO AUD-OLD-VALUE-O
+               MOVE TR-LAST-ACTIVITY-DATE TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-LAST-ACTIVITY-DATE TO LAST-ACTIVITY-DATE
+           END-IF.
+           IF TR-COMMENTS NOT = COMMENTS
+               MOVE 'COMMENTS'    TO AUD-FIELD-O
+               MOVE COMMENTS (1:20) TO AUD-OLD-VALUE-O
+               MOVE TR-COMMENTS (1:20) TO AUD-NEW-VALUE-O
+               PERFORM WRITE-CHANGE-AUDIT
+               MOVE TR-COMMENTS   TO COMMENTS
+           END-IF
+           .
+      *
+       WRITE-CHANGE-AUDIT.
+           MOVE TR-ACCT-NO TO AUD-ACCT-NO-O.
+           MOVE 'CHANGE'   TO AUD-ACTION-O.
+           WRITE AUDIT-REC.
+      *
+       DELETE-ACCOUNT.
+           MOVE TR-ACCT-NO TO ACCT-NO.
+           READ ACCT-REC
+               INVALID KEY
+                   PERFORM WRITE-DELETE-NOTFOUND-AUDIT
+               NOT INVALID KEY
+                   DELETE ACCT-REC
+                   PERFORM WRITE-DELETE-AUDIT
+           END-READ
+           .
+      *
+       WRITE-DELETE-AUDIT.
+           MOVE TR-ACCT-NO  TO AUD-ACCT-NO-O.
+           MOVE 'DELETE'    TO AUD-ACTION-O.
+           MOVE SPACES      TO AUD-FIELD-O.
+           MOVE SPACES      TO AUD-OLD-VALUE-O.
+           MOVE 'RECORD DELETED' TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
+      *
+       WRITE-DELETE-NOTFOUND-AUDIT.
+           MOVE TR-ACCT-NO    TO AUD-ACCT-NO-O.
+           MOVE 'DELETE'      TO AUD-ACTION-O.
+           MOVE SPACES        TO AUD-FIELD-O.
+           MOVE SPACES        TO AUD-OLD-VALUE-O.
+           MOVE 'REJECTED - NOT FOUND' TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
+      *
+       WRITE-INVALID-CODE.
+           MOVE TR-ACCT-NO    TO AUD-ACCT-NO-O.
+           MOVE TRANS-CODE    TO AUD-ACTION-O.
+           MOVE SPACES        TO AUD-FIELD-O.
+           MOVE SPACES        TO AUD-OLD-VALUE-O.
+           MOVE 'REJECTED - BAD CODE' TO AUD-NEW-VALUE-O.
+           WRITE AUDIT-REC.
